@@ -30,17 +30,40 @@
       *                   INPUT  FILE                            *
       *----------------------------------------------------------*
       *          FICHERO QUE CONTIENE LOS DATOS DE ENTRADA       *
+      * (EXTRACCION CRUDA DEL CATASTRO, SIN VALIDAR TODAVIA;      *
+      * 1500-VALIDAR-FICHEROS LA RECORRE Y VUELCA SOLO LOS        *
+      * REGISTROS BUENOS EN INPROPIET/INACTUAL MAS ABAJO).        *
       ************************************************************
-       SELECT INPROPIET
+       SELECT INPROPIET-RAW
                ASSIGN TO '340-PROP.DAT'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
-       SELECT INACTUAL
+       SELECT INACTUAL-RAW
                ASSIGN TO '340-ACTU.DAT'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
+      ************************************************************
+      *                   INPUT  FILE                            *
+      *----------------------------------------------------------*
+      * COPIA DEPURADA DE LA EXTRACCION DEL CATASTRO QUE DEJA     *
+      * 1500-VALIDAR-FICHEROS (SIN LOS REGISTROS RECHAZADOS POR   *
+      * CODIGO FUERA DE RANGO, TASACION NEGATIVA O LOTE FUERA DE  *
+      * SECUENCIA); ES LA QUE LEE 2000-HOUSEKEEPING PARA LA       *
+      * PASADA REAL, PARA QUE UNA MALA EXTRACCION NO LLEGUE A      *
+      * ESTROPEAR EL EMPAREJAMIENTO DE 3000-PROCESS.              *
+      ************************************************************
+       SELECT INPROPIET
+               ASSIGN TO '340-PROP-OK.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       SELECT INACTUAL
+               ASSIGN TO '340-ACTU-OK.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
       ************************************************************
       *                   OUTPUT  FILE                           *
       *----------------------------------------------------------*
@@ -52,6 +75,77 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
+      ************************************************************
+      *                   OUTPUT  FILE                           *
+      *----------------------------------------------------------*
+      * MAESTRO DE PROPIETARIOS ACTUALIZADO, MISMO FORMATO QUE   *
+      * INPROPIET, PARA QUE EL CICLO SIGUIENTE ARRANQUE YA CON   *
+      * LOS CAMBIOS DE ESTE CICLO APLICADOS (SIN RETECLEO).      *
+      ************************************************************
+       SELECT OUTPROPIET
+               ASSIGN TO '340-PROP-NEW.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+      ************************************************************
+      *                   OUTPUT  FILE                           *
+      *----------------------------------------------------------*
+      * LISTADO DE TRANSACCIONES DE 340-ACTU.DAT QUE NO HAN      *
+      * ENCONTRADO NINGUN LOTE EN 340-PROP.DAT.                  *
+      ************************************************************
+       SELECT EXCEPCIONES
+               ASSIGN TO '340EXCEP.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+      ************************************************************
+      *                   OUTPUT  FILE                           *
+      *----------------------------------------------------------*
+      * LISTADO DE RECHAZOS DE LA PASADA DE VALIDACION PREVIA A  *
+      * 2000-HOUSEKEEPING (CODIGO FUERA DE RANGO, TASACION       *
+      * NEGATIVA, LOTE FUERA DE SECUENCIA).                      *
+      ************************************************************
+       SELECT RECHAZOS
+               ASSIGN TO '340RECHAZ.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+      ************************************************************
+      *                   OUTPUT  FILE                           *
+      *----------------------------------------------------------*
+      * ARCHIVO HISTORICO DE LOTES DADOS DE BAJA POR VENTA-PISO, *
+      * PARA CONSERVAR CONSTANCIA DE LO QUE SALE DEL CATASTRO.   *
+      ************************************************************
+       SELECT BAJAS
+               ASSIGN TO '340BAJAS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+      ************************************************************
+      *                   OUTPUT  FILE                           *
+      *----------------------------------------------------------*
+      * HISTORICO DE CAMBIOS POR LOTE (PROPIETARIO, VALORACION,  *
+      * BAJA), CON FECHA DE EFECTO, VALOR ANTERIOR Y NUEVO, PARA *
+      * PODER RESPONDER QUIEN ERA PROPIETARIO DE UN LOTE EN UNA  *
+      * FECHA DADA SIN TENER QUE GUARDAR CADA INFORME A MANO.    *
+      ************************************************************
+       SELECT HISTORICO
+               ASSIGN TO '340HISTO.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+      ************************************************************
+      *                   OUTPUT  FILE                           *
+      *----------------------------------------------------------*
+      * MISMOS DATOS QUE 340INFORME_V2.DAT, EN FORMATO CSV SIN   *
+      * EDICION DE PICTURE, PARA IMPORTAR DIRECTAMENTE DESDE UNA *
+      * HOJA DE CALCULO.                                          *
+      ************************************************************
+       SELECT INFORME-CSV
+               ASSIGN TO '340INFORME_V2.CSV'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
 
       ************************************************************
       *                    DATA DIVISION                         *
@@ -62,21 +156,37 @@
       ************************************************************
       *                    INPUT FILE                            *
       ************************************************************
+       FD  INPROPIET-RAW
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS IN-PROPIET-RAW-REC.
+
+       01  IN-PROPIET-RAW-REC                 PIC X(80).
+
+       FD  INACTUAL-RAW
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 81 CHARACTERS
+           DATA RECORD IS IN-ACTUAL-RAW-REC.
+
+       01  IN-ACTUAL-RAW-REC                  PIC X(81).
+
        FD  INPROPIET
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 33 CHARACTERS
+           RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS IN-PROPIET-REC.
 
-       01  IN-PROPIET-REC                     PIC X(33).
+       01  IN-PROPIET-REC                     PIC X(80).
 
        FD  INACTUAL
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 34 CHARACTERS
+           RECORD CONTAINS 81 CHARACTERS
            DATA RECORD IS IN-ACTUAL-REC.
 
-       01  IN-ACTUAL-REC                     PIC X(34).
+       01  IN-ACTUAL-REC                     PIC X(81).
 
       ************************************************************
       *                    OUTPUT FILE                           *
@@ -85,10 +195,58 @@
        FD  INFORME
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 144 CHARACTERS
            DATA RECORD IS OUT-INFORME-REC.
 
-       01  OUT-INFORME-REC                  PIC X(80).
+       01  OUT-INFORME-REC                  PIC X(144).
+
+       FD  OUTPROPIET
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS OUT-PROPIET-REC.
+
+       01  OUT-PROPIET-REC                  PIC X(80).
+
+       FD  EXCEPCIONES
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 101 CHARACTERS
+           DATA RECORD IS OUT-EXCEPCION-REC.
+
+       01  OUT-EXCEPCION-REC                PIC X(101).
+
+       FD  RECHAZOS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS OUT-RECHAZO-REC.
+
+       01  OUT-RECHAZO-REC                  PIC X(67).
+
+       FD  BAJAS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 70 CHARACTERS
+           DATA RECORD IS OUT-BAJA-REC.
+
+       01  OUT-BAJA-REC                     PIC X(70).
+
+       FD  HISTORICO
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 145 CHARACTERS
+           DATA RECORD IS OUT-HISTORICO-REC.
+
+       01  OUT-HISTORICO-REC                PIC X(145).
+
+       FD  INFORME-CSV
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 137 CHARACTERS
+           DATA RECORD IS OUT-CSV-REC.
+
+       01  OUT-CSV-REC                      PIC X(137).
       ************************************************************
       *               WORKING-STORAGE SECTION                    *
       ************************************************************
@@ -100,11 +258,11 @@
            05  WS-INFORME-REG.
                10 WS-INF-NLOTE PIC ZZZZZZZZ9.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 WS-INF-NOMBREPROP PIC X(16).
+               10 WS-INF-NOMBREPROP PIC X(50).
                10 FILLER PIC X VALUE SPACE.
                10 WS-INF-VALCAT PIC $ZZZZZ9,99.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 WS-INF-NUEVPROP PIC X(16).
+               10 WS-INF-NUEVPROP PIC X(50).
                10 FILLER PIC X(2) VALUE SPACES.
                10 WS-INF-NUEVTAS PIC $ZZZZZZZZZ,ZZ.
                10 FILLER PIC X(2) VALUE SPACES.
@@ -112,56 +270,261 @@
 
            05  WS-PROPIET-REG.
                10 WS-PROP-NLOTE PIC 9(9).
-               10 WS-PROP-NOMBREPROP PIC X(16).
+               10 WS-PROP-COPROP OCCURS 3 TIMES
+                                 INDEXED BY WS-PROP-IDX.
+                   15 WS-PROP-NOMBREPROP PIC X(16).
+                   15 WS-PROP-PORCENT PIC 9(3)V99.
                10 WS-PROP-TAS PIC S9(6)V99.
 
            05  WS-ACTUAL-REG.
                10 WS-ACT-NLOTE PIC 9(9).
                10 WS-ACT-CODIGO PIC 9.
-               10 WS-ACT-NOMBREPROP PIC X(16).
+               10 WS-ACT-COPROP OCCURS 3 TIMES
+                                INDEXED BY WS-ACT-IDX.
+                   15 WS-ACT-NOMBREPROP PIC X(16).
+                   15 WS-ACT-PORCENT PIC 9(3)V99.
                10 WS-ACT-NUEVTAS PIC S9(6)V99.
 
+      ************************************************************
+      *  CAMPOS DE TRABAJO PARA FORMATEAR LA LISTA DE              *
+      *  COPROPIETARIOS (NOMBRE1/NOMBRE2/NOMBRE3) EN LOS LISTADOS, *
+      *  EL HISTORICO Y LAS EXPORTACIONES, YA QUE UN LOTE PUEDE    *
+      *  TENER VARIOS PROPIETARIOS A LA VEZ.                       *
+      ************************************************************
+           05  WS-PROP-NOMBRES-FMT PIC X(50).
+           05  WS-ACT-NOMBRES-FMT PIC X(50).
+           05  WS-FMT-PTR PIC 9(3) COMP.
+           05  WS-FMT-CNT PIC 9 COMP.
+           05  WS-FMT-LEN PIC 9(2) COMP.
+
+           05  WS-EXCEPCION-REG.
+               10 WS-EXC-NLOTE PIC ZZZZZZZZ9.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-EXC-CODIGO PIC 9.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-EXC-NOMBREPROP PIC X(50).
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-EXC-NUEVTAS PIC -(9)9.99.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-EXC-MOTIVO PIC X(20) VALUE
+                   'LOTE NO ENCONTRADO'.
+
+           05  WS-RECHAZO-REG.
+               10 WS-RCH-FICHERO PIC X(9).
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-RCH-NLOTE PIC ZZZZZZZZ9.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-RCH-CODIGO PIC Z.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-RCH-TASACION PIC -(6)9.99.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-RCH-MOTIVO PIC X(30).
+
+           05  WS-BAJA-REG.
+               10 WS-BAJA-NLOTE PIC 9(9).
+               10 WS-BAJA-NOMBREPROP PIC X(50).
+               10 WS-BAJA-TAS PIC S9(6)V99.
+               10 WS-BAJA-MARCA PIC X(3) VALUE ALL '*'.
+
+           05  WS-HISTORICO-REG.
+               10 WS-HIST-NLOTE PIC ZZZZZZZZ9.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-HIST-FECHA PIC 9999/99/99.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-HIST-TIPO PIC X(18).
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-HIST-ANTES PIC X(50).
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-HIST-DESPUES PIC X(50).
+
+      ************************************************************
+      *  VALORES SIN EDITAR DE ESTE CICLO, SOLO PARA ALIMENTAR EL  *
+      *  340INFORME_V2.CSV (3220-ESCRIBIR-CSV); NO FORMAN PARTE    *
+      *  DE WS-INFORME-REG PORQUE ESE ES EL LAYOUT DEL LISTADO DE *
+      *  IMPRESORA DE 340INFORME_V2.DAT.                          *
+      ************************************************************
+           05  WS-CSV-VALCAT-NUM PIC S9(6)V99.
+           05  WS-CSV-NUEVTAS-NUM PIC S9(6)V99.
+
+           05  WS-CSV-REG.
+               10 WS-CSV-NLOTE PIC Z(8)9.
+               10 WS-CSV-NOMBREPROP PIC X(50).
+               10 WS-CSV-VALCAT PIC -(6)9.99.
+               10 WS-CSV-NUEVPROP PIC X(50).
+               10 WS-CSV-NUEVTAS PIC -(6)9.99.
+               10 WS-CSV-CANCEL PIC X(3).
+
+           05  WS-CSV-LINEA                    PIC X(137).
+
       ************************************************************
       *               REPORT LINES AND HEADINGS                  *
       ************************************************************
 �          05 CABECERA1.
                10 FILLER PIC X(9) VALUE 'NUMERO'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(16) VALUE 'PROPIETARIO'.
-               10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(9) VALUE 'VALOR'.
+               10 FILLER PIC X(50) VALUE 'PROPIETARIO'.
+               10 FILLER PIC X(1) VALUE SPACE.
+               10 FILLER PIC X(10) VALUE 'VALOR'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(16) VALUE 'NUEVO'.
+               10 FILLER PIC X(50) VALUE 'NUEVO'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(10) VALUE 'NUEVA'.
+               10 FILLER PIC X(13) VALUE 'NUEVA'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(10) VALUE 'CANCELADO'.
+               10 FILLER PIC X(3) VALUE SPACES.
 
            05 CABECERA2.
                10 FILLER PIC X(9) VALUE 'DE LOTE'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(16) VALUE SPACES.
-               10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(9) VALUE 'CATASTRAL'.
+               10 FILLER PIC X(50) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE SPACE.
+               10 FILLER PIC X(10) VALUE 'CATASTRAL'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(16) VALUE 'PROPIETARIO'.
+               10 FILLER PIC X(50) VALUE 'PROPIETARIO'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(10) VALUE 'TASACI�N'.
+               10 FILLER PIC X(13) VALUE 'TASACION'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(10) VALUE SPACES.
+               10 FILLER PIC X(3) VALUE SPACES.
 
            05 CABECERA3.
+               10 FILLER PIC X(9) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE ALL '='.
+               10 FILLER PIC X(1) VALUE '='.
+               10 FILLER PIC X(10) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(13) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(3) VALUE ALL '='.
+
+           05 CABECERA-EXC1.
+               10 FILLER PIC X(9) VALUE 'NUMERO'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE 'C'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE 'PROPIETARIO'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(13) VALUE 'NUEVA TAS'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(20) VALUE 'MOTIVO'.
+
+           05 CABECERA-EXC2.
+               10 FILLER PIC X(9) VALUE 'DE LOTE'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE SPACE.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(13) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(20) VALUE SPACES.
+
+           05 CABECERA-EXC3.
+               10 FILLER PIC X(9) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(13) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(20) VALUE ALL '='.
+
+           05 CABECERA-RCH1.
+               10 FILLER PIC X(9) VALUE 'FICHERO'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(9) VALUE 'NUMERO'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE 'C'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(9) VALUE 'TASACION'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(30) VALUE 'MOTIVO DEL RECHAZO'.
+
+           05 CABECERA-RCH2.
+               10 FILLER PIC X(9) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(9) VALUE 'DE LOTE'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(9) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(30) VALUE SPACES.
+
+           05 CABECERA-RCH3.
                10 FILLER PIC X(9) VALUE '========'.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(16) VALUE '=============='.
+               10 FILLER PIC X(9) VALUE '========'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(1) VALUE '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(9) VALUE '========'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(30) VALUE
+                   '=============================='.
+
+           05 CABECERA-HIST1.
+               10 FILLER PIC X(9) VALUE 'NUMERO'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(10) VALUE 'FECHA'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(18) VALUE 'TIPO DE CAMBIO'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE 'VALOR ANTERIOR'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE 'VALOR NUEVO'.
+
+           05 CABECERA-HIST2.
+               10 FILLER PIC X(9) VALUE 'DE LOTE'.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(10) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(18) VALUE SPACES.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(50) VALUE SPACES.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(9) VALUE '========='.
+               10 FILLER PIC X(50) VALUE SPACES.
+
+           05 CABECERA-HIST3.
+               10 FILLER PIC X(9) VALUE ALL '='.
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 FILLER PIC X(10) VALUE ALL '='.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(16) VALUE '============='.
+               10 FILLER PIC X(18) VALUE ALL '='.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(10) VALUE '========'.
+               10 FILLER PIC X(50) VALUE ALL '='.
                10 FILLER PIC X(2) VALUE SPACES.
-               10 FILLER PIC X(10) VALUE '========='.
+               10 FILLER PIC X(50) VALUE ALL '='.
+
+           05 CABECERA-BAJA1.
+               10 FILLER PIC X(9) VALUE 'NUMERO'.
+               10 FILLER PIC X(50) VALUE 'PROPIETARIO'.
+               10 FILLER PIC X(8) VALUE 'TASACION'.
+               10 FILLER PIC X(3) VALUE SPACES.
+
+           05 CABECERA-BAJA2.
+               10 FILLER PIC X(9) VALUE 'DE LOTE'.
+               10 FILLER PIC X(50) VALUE SPACES.
+               10 FILLER PIC X(8) VALUE SPACES.
+               10 FILLER PIC X(3) VALUE SPACES.
+
+           05 CABECERA-BAJA3.
+               10 FILLER PIC X(9) VALUE '========'.
+               10 FILLER PIC X(50) VALUE ALL '='.
+               10 FILLER PIC X(8) VALUE ALL '='.
+               10 FILLER PIC X(3) VALUE ALL '='.
+
+           05 CABECERA-CSV1 PIC X(137) VALUE
+               'NLOTE,PROPIETARIO,VALOR CATASTRAL,NUEVO PROPIETARIO,
+      -        'NUEVA TASACION,CANCELADO'.
+
+           05 WS-TRAILER-REG.
+               10 FILLER PIC X(6) VALUE SPACES.
+               10 WS-TRL-ETIQUETA PIC X(30).
+               10 FILLER PIC X(2) VALUE SPACES.
+               10 WS-TRL-VALOR PIC -(9)9.99.
 
 
 
@@ -180,10 +543,43 @@
                88 CAMB-BOTH VALUE 3.
                88 AUM-VALCAS VALUE 4.
                88 VENTA-PISO VALUE 5.
+               88 REVAL-PORCENT VALUE 6.
+
+           05 SW-LOTE-CANCELADO PIC X VALUE 'N'.
+               88 LOTE-CANCELADO VALUE 'Y'.
+
+      *    CIERTO SOLO CUANDO 3430-CAPTURAR-TAS-DESPUES SE HA
+      *    EJECUTADO PARA ESTE LOTE (CAMB-VALCAS/CAMB-BOTH/AUM-VALCAS/
+      *    REVAL-PORCENT); SIRVE PARA QUE 3220-ESCRIBIR-CSV DEJE EN
+      *    BLANCO WS-CSV-NUEVTAS CUANDO NO HUBO CAMBIO DE VALOR, IGUAL
+      *    QUE WS-INF-NUEVTAS QUEDA EN BLANCO EN ESE MISMO CASO.
+           05 SW-VALOR-CAMBIADO PIC X VALUE 'N'.
+               88 VALOR-CAMBIADO VALUE 'Y'.
+
+      *    USADO POR 1510-VALIDAR-PROPIET/1520-VALIDAR-ACTUAL (NO
+      *    SE SOLAPAN) PARA SABER SI EL REGISTRO QUE ACABAN DE LEER
+      *    HA DE VOLCARSE A LA COPIA DEPURADA (INPROPIET/INACTUAL)
+      *    O SE QUEDA FUERA POR HABER SIDO RECHAZADO.
+           05 SW-REG-VALIDO PIC X VALUE 'Y'.
+               88 REG-VALIDO VALUE 'Y'.
+               88 REG-INVALIDO VALUE 'N'.
 
       ************************************************************
       *               COUNTERS AND ACCUMULATORS                  *
       ************************************************************
+           05 WS-CNT-EXCEPCIONES PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-RECHAZOS PIC 9(9) VALUE ZERO COMP.
+
+           05 WS-CNT-LOTES PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-CAMB-PROPIET PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-CAMB-VALCAS PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-CAMB-BOTH PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-AUM-VALCAS PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-VENTA-PISO PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-REVAL-PORCENT PIC 9(9) VALUE ZERO COMP.
+           05 WS-CNT-CODIGO-INVALIDO PIC 9(9) VALUE ZERO COMP.
+           05 WS-SUM-TAS-ANTES PIC S9(9)V99 VALUE ZERO.
+           05 WS-SUM-TAS-DESPUES PIC S9(9)V99 VALUE ZERO.
 
       ************************************************************
       *                CONSTANTS AND LITERALS                    *
@@ -192,6 +588,10 @@
       ************************************************************
       *                      SCRATCH AREA                        *
       ************************************************************
+           05 WS-VAL-ULT-LOTE-PROP PIC 9(9) VALUE ZERO.
+           05 WS-VAL-ULT-LOTE-ACT PIC 9(9) VALUE ZERO.
+           05 WS-FECHA-EJECUCION PIC 9(8) VALUE ZERO.
+           05 WS-HIST-VALOR-NUM PIC -(6)9.99.
 
       ************************************************************
       *                    PROCEDURE DIVISION                    *
@@ -205,6 +605,9 @@
       *  OTHER THREE MAJOR PARAGRAPHS ARE PROCESSED.             *
       ************************************************************
        1000-MAINLINE.
+           PERFORM 1500-VALIDAR-FICHEROS
+              THRU 1500-VALIDAR-FICHEROS-EXIT.
+
            PERFORM 2000-HOUSEKEEPING
               THRU 2000-HOUSEKEEPING-EXIT.
 
@@ -217,6 +620,153 @@
            STOP RUN.
 
 
+      ************************************************************
+      *              1500 VALIDAR-FICHEROS PARAGRAPH             *
+      * -------------------------------------------------------- *
+      * PASADA DE EDICION PREVIA A 2000-HOUSEKEEPING: RECORRE     *
+      * 340-PROP.DAT Y 340-ACTU.DAT (INPROPIET-RAW/INACTUAL-RAW)  *
+      * COMPLETOS, DEJA EN 340RECHAZ.DAT TODO REGISTRO CON CODIGO *
+      * FUERA DE RANGO, TASACION NEGATIVA O LOTE FUERA DE         *
+      * SECUENCIA ASCENDENTE, Y VUELCA LOS DEMAS (LOS VALIDOS) EN *
+      * 340-PROP-OK.DAT/340-ACTU-OK.DAT (INPROPIET/INACTUAL). ES  *
+      * ESA COPIA DEPURADA, NO LA EXTRACCION CRUDA, LA QUE        *
+      * 2000-HOUSEKEEPING ABRE PARA LA PASADA REAL, PARA QUE UNA  *
+      * EXTRACCION MALA DEL CATASTRO NO LLEGUE A ESTROPEAR EL     *
+      * EMPAREJAMIENTO DE 3000-PROCESS.                          *
+      ************************************************************
+       1500-VALIDAR-FICHEROS.
+           OPEN OUTPUT RECHAZOS.
+
+           WRITE OUT-RECHAZO-REC FROM CABECERA-RCH1.
+           WRITE OUT-RECHAZO-REC FROM CABECERA-RCH2
+               AFTER ADVANCING 1 LINE.
+           WRITE OUT-RECHAZO-REC FROM CABECERA-RCH3
+               AFTER ADVANCING 1 LINE.
+
+           OPEN INPUT INPROPIET-RAW.
+           OPEN OUTPUT INPROPIET.
+
+           PERFORM 1510-VALIDAR-PROPIET
+              THRU 1510-VALIDAR-PROPIET-EXIT
+             UNTIL FIN-INPROPIET.
+
+           CLOSE INPROPIET-RAW
+                 INPROPIET.
+           MOVE 'N' TO SW-FIN-INPROPIET.
+
+           OPEN INPUT INACTUAL-RAW.
+           OPEN OUTPUT INACTUAL.
+
+           PERFORM 1520-VALIDAR-ACTUAL
+              THRU 1520-VALIDAR-ACTUAL-EXIT
+             UNTIL FIN-INACTUAL.
+
+           CLOSE INACTUAL-RAW
+                 INACTUAL.
+           MOVE 'N' TO SW-FIN-INACTUAL.
+
+           CLOSE RECHAZOS.
+
+       1500-VALIDAR-FICHEROS-EXIT.
+           EXIT.
+      ************************************************************
+      *                 1510-VALIDAR-PROPIET                     *
+      ************************************************************
+       1510-VALIDAR-PROPIET.
+           READ INPROPIET-RAW INTO WS-PROPIET-REG
+               AT END
+                   SET FIN-INPROPIET TO TRUE
+               NOT AT END
+                   SET REG-VALIDO TO TRUE
+                   IF WS-PROP-TAS < 0
+                       MOVE 'TASACION NEGATIVA' TO WS-RCH-MOTIVO
+                       PERFORM 1530-ESCRIBIR-RECHAZO-PROPIET
+                          THRU 1530-ESCRIBIR-RECHAZO-PROPIET-EXIT
+                       SET REG-INVALIDO TO TRUE
+                   END-IF
+                   IF WS-PROP-NLOTE NOT > WS-VAL-ULT-LOTE-PROP
+                      AND WS-VAL-ULT-LOTE-PROP NOT = ZERO
+                       MOVE 'LOTE FUERA DE SECUENCIA' TO WS-RCH-MOTIVO
+                       PERFORM 1530-ESCRIBIR-RECHAZO-PROPIET
+                          THRU 1530-ESCRIBIR-RECHAZO-PROPIET-EXIT
+                       SET REG-INVALIDO TO TRUE
+                   ELSE
+                       MOVE WS-PROP-NLOTE TO WS-VAL-ULT-LOTE-PROP
+                   END-IF
+                   IF REG-VALIDO
+                       WRITE IN-PROPIET-REC FROM WS-PROPIET-REG
+                   END-IF
+           END-READ.
+
+       1510-VALIDAR-PROPIET-EXIT.
+           EXIT.
+      ************************************************************
+      *            1530-ESCRIBIR-RECHAZO-PROPIET                 *
+      ************************************************************
+       1530-ESCRIBIR-RECHAZO-PROPIET.
+           MOVE 'INPROPIET' TO WS-RCH-FICHERO.
+           MOVE WS-PROP-NLOTE TO WS-RCH-NLOTE.
+           MOVE ZERO TO WS-RCH-CODIGO.
+           MOVE WS-PROP-TAS TO WS-RCH-TASACION.
+           ADD 1 TO WS-CNT-RECHAZOS.
+
+           WRITE OUT-RECHAZO-REC FROM WS-RECHAZO-REG
+               AFTER ADVANCING 1 LINE.
+
+       1530-ESCRIBIR-RECHAZO-PROPIET-EXIT.
+           EXIT.
+      ************************************************************
+      *                 1520-VALIDAR-ACTUAL                      *
+      ************************************************************
+       1520-VALIDAR-ACTUAL.
+           READ INACTUAL-RAW INTO WS-ACTUAL-REG
+               AT END
+                   SET FIN-INACTUAL TO TRUE
+               NOT AT END
+                   SET REG-VALIDO TO TRUE
+                   IF WS-ACT-CODIGO < 1 OR WS-ACT-CODIGO > 6
+                       MOVE 'CODIGO FUERA DE RANGO' TO WS-RCH-MOTIVO
+                       PERFORM 1540-ESCRIBIR-RECHAZO-ACTUAL
+                          THRU 1540-ESCRIBIR-RECHAZO-ACTUAL-EXIT
+                       SET REG-INVALIDO TO TRUE
+                   END-IF
+                   IF WS-ACT-NUEVTAS < 0
+                       MOVE 'IMPORTE NEGATIVO' TO WS-RCH-MOTIVO
+                       PERFORM 1540-ESCRIBIR-RECHAZO-ACTUAL
+                          THRU 1540-ESCRIBIR-RECHAZO-ACTUAL-EXIT
+                       SET REG-INVALIDO TO TRUE
+                   END-IF
+                   IF WS-ACT-NLOTE < WS-VAL-ULT-LOTE-ACT
+                      AND WS-VAL-ULT-LOTE-ACT NOT = ZERO
+                       MOVE 'LOTE FUERA DE SECUENCIA' TO WS-RCH-MOTIVO
+                       PERFORM 1540-ESCRIBIR-RECHAZO-ACTUAL
+                          THRU 1540-ESCRIBIR-RECHAZO-ACTUAL-EXIT
+                       SET REG-INVALIDO TO TRUE
+                   ELSE
+                       MOVE WS-ACT-NLOTE TO WS-VAL-ULT-LOTE-ACT
+                   END-IF
+                   IF REG-VALIDO
+                       WRITE IN-ACTUAL-REC FROM WS-ACTUAL-REG
+                   END-IF
+           END-READ.
+
+       1520-VALIDAR-ACTUAL-EXIT.
+           EXIT.
+      ************************************************************
+      *            1540-ESCRIBIR-RECHAZO-ACTUAL                  *
+      ************************************************************
+       1540-ESCRIBIR-RECHAZO-ACTUAL.
+           MOVE 'INACTUAL' TO WS-RCH-FICHERO.
+           MOVE WS-ACT-NLOTE TO WS-RCH-NLOTE.
+           MOVE WS-ACT-CODIGO TO WS-RCH-CODIGO.
+           MOVE WS-ACT-NUEVTAS TO WS-RCH-TASACION.
+           ADD 1 TO WS-CNT-RECHAZOS.
+
+           WRITE OUT-RECHAZO-REC FROM WS-RECHAZO-REG
+               AFTER ADVANCING 1 LINE.
+
+       1540-ESCRIBIR-RECHAZO-ACTUAL-EXIT.
+           EXIT.
 
       ************************************************************
       *              2000 HOUSEKEEPING PARAGRAPH                 *
@@ -230,12 +780,19 @@
        2000-HOUSEKEEPING.
            OPEN INPUT INPROPIET
                       INACTUAL
-                OUTPUT INFORME.
+                OUTPUT INFORME
+                       OUTPROPIET
+                       EXCEPCIONES
+                       BAJAS
+                       HISTORICO
+                       INFORME-CSV.
 
            INITIALIZE WS-PROPIET-REG
                       WS-ACTUAL-REG
                       WS-INFORME-REG.
 
+           ACCEPT WS-FECHA-EJECUCION FROM DATE YYYYMMDD.
+
            READ INPROPIET INTO WS-PROPIET-REG
                AT END
                    SET FIN-INPROPIET TO TRUE.
@@ -262,6 +819,10 @@
                THRU 3200-TRATAR-REGISTRO-EXIT
              UNTIL FIN-INPROPIET.
 
+           PERFORM 3190-DRENAR-ACTUALES-RESTANTES
+              THRU 3190-DRENAR-ACTUALES-RESTANTES-EXIT
+             UNTIL FIN-INACTUAL.
+
        3000-PROCESS-EXIT.
            EXIT.
       ************************************************************
@@ -276,6 +837,26 @@
            WRITE OUT-INFORME-REC FROM CABECERA2 AFTER ADVANCING 1 LINE.
            WRITE OUT-INFORME-REC FROM CABECERA3 AFTER ADVANCING 1 LINE.
 
+           WRITE OUT-EXCEPCION-REC FROM CABECERA-EXC1.
+           WRITE OUT-EXCEPCION-REC FROM CABECERA-EXC2
+               AFTER ADVANCING 1 LINE.
+           WRITE OUT-EXCEPCION-REC FROM CABECERA-EXC3
+               AFTER ADVANCING 1 LINE.
+
+           WRITE OUT-HISTORICO-REC FROM CABECERA-HIST1.
+           WRITE OUT-HISTORICO-REC FROM CABECERA-HIST2
+               AFTER ADVANCING 1 LINE.
+           WRITE OUT-HISTORICO-REC FROM CABECERA-HIST3
+               AFTER ADVANCING 1 LINE.
+
+           WRITE OUT-BAJA-REC FROM CABECERA-BAJA1.
+           WRITE OUT-BAJA-REC FROM CABECERA-BAJA2
+               AFTER ADVANCING 1 LINE.
+           WRITE OUT-BAJA-REC FROM CABECERA-BAJA3
+               AFTER ADVANCING 1 LINE.
+
+           WRITE OUT-CSV-REC FROM CABECERA-CSV1.
+
        3100-MOSTRAR-CABECERA-EXIT.
            EXIT.
       ************************************************************
@@ -288,7 +869,14 @@
       ************************************************************
        3200-TRATAR-REGISTRO.
 
-           INITIALIZE  WS-INFORME-REG.
+           INITIALIZE  WS-INFORME-REG
+                       WS-CSV-VALCAT-NUM
+                       WS-CSV-NUEVTAS-NUM.
+           MOVE 'N' TO SW-LOTE-CANCELADO.
+           MOVE 'N' TO SW-VALOR-CAMBIADO.
+
+           PERFORM 3150-DESCARTAR-SIN-LOTE
+              THRU 3150-DESCARTAR-SIN-LOTE-EXIT.
 
            IF WS-PROP-NLOTE = WS-ACT-NLOTE
               PERFORM 3300-PROP-CON-ACTUAL
@@ -298,9 +886,25 @@
                THRU 3210-PROP-SIN-ACTUAL-EXIT
            END-IF
 
+           IF LOTE-CANCELADO
+               MOVE '***' TO WS-INF-CANCEL
+           ELSE
+               MOVE SPACES TO WS-INF-CANCEL
+           END-IF
+
            WRITE OUT-INFORME-REC FROM WS-INFORME-REG
            AFTER ADVANCING 1 LINE
 
+           PERFORM 3220-ESCRIBIR-CSV
+              THRU 3220-ESCRIBIR-CSV-EXIT
+
+           IF NOT LOTE-CANCELADO
+               ADD WS-PROP-TAS TO WS-SUM-TAS-DESPUES
+           END-IF
+
+           PERFORM 3500-ACTUALIZAR-MAESTRO
+              THRU 3500-ACTUALIZAR-MAESTRO-EXIT
+
            READ INPROPIET INTO WS-PROPIET-REG
                AT END
                    SET FIN-INPROPIET TO TRUE.
@@ -308,6 +912,70 @@
        3200-TRATAR-REGISTRO-EXIT.
            EXIT.
       ************************************************************
+      *                 3150-DESCARTAR-SIN-LOTE                  *
+      * -------------------------------------------------------- *
+      * DESCARTA, ANTES DE COMPARAR CON EL LOTE ACTUAL, TODA      *
+      * TRANSACCION DE 340-ACTU.DAT CUYO NLOTE SEA MENOR QUE EL   *
+      * DEL LOTE QUE SE ESTA TRATANDO: COMO 340-PROP.DAT VA EN    *
+      * ORDEN ASCENDENTE, ESO SIGNIFICA QUE ESE LOTE NO EXISTE (O *
+      * YA NO EXISTE) EN EL MAESTRO, Y SE DEJA CONSTANCIA EN      *
+      * 340EXCEP.DAT EN VEZ DE DEJAR EL PUNTERO ATASCADO.         *
+      ************************************************************
+       3150-DESCARTAR-SIN-LOTE.
+           PERFORM 3160-REGISTRAR-SIN-LOTE
+              THRU 3160-REGISTRAR-SIN-LOTE-EXIT
+             UNTIL FIN-INACTUAL
+                OR WS-ACT-NLOTE NOT LESS THAN WS-PROP-NLOTE.
+
+       3150-DESCARTAR-SIN-LOTE-EXIT.
+           EXIT.
+      ************************************************************
+      *                 3160-REGISTRAR-SIN-LOTE                  *
+      ************************************************************
+       3160-REGISTRAR-SIN-LOTE.
+           PERFORM 3170-ESCRIBIR-EXCEPCION
+              THRU 3170-ESCRIBIR-EXCEPCION-EXIT.
+
+           READ INACTUAL INTO WS-ACTUAL-REG
+               AT END SET FIN-INACTUAL TO TRUE.
+
+       3160-REGISTRAR-SIN-LOTE-EXIT.
+           EXIT.
+      ************************************************************
+      *                 3170-ESCRIBIR-EXCEPCION                  *
+      ************************************************************
+       3170-ESCRIBIR-EXCEPCION.
+           INITIALIZE WS-EXCEPCION-REG.
+           MOVE WS-ACT-NLOTE TO WS-EXC-NLOTE.
+           MOVE WS-ACT-CODIGO TO WS-EXC-CODIGO.
+           PERFORM 3235-FORMATEAR-ACT-COPROP
+              THRU 3235-FORMATEAR-ACT-COPROP-EXIT.
+           MOVE WS-ACT-NOMBRES-FMT TO WS-EXC-NOMBREPROP.
+           MOVE WS-ACT-NUEVTAS TO WS-EXC-NUEVTAS.
+           ADD 1 TO WS-CNT-EXCEPCIONES.
+
+           WRITE OUT-EXCEPCION-REC FROM WS-EXCEPCION-REG
+               AFTER ADVANCING 1 LINE.
+
+       3170-ESCRIBIR-EXCEPCION-EXIT.
+           EXIT.
+      ************************************************************
+      *            3190-DRENAR-ACTUALES-RESTANTES                *
+      * -------------------------------------------------------- *
+      * AL LLEGAR A FIN DE 340-PROP.DAT YA NO QUEDA NINGUN LOTE   *
+      * CONTRA EL QUE COMPARAR, ASI QUE CUALQUIER TRANSACCION QUE *
+      * QUEDE EN 340-ACTU.DAT ES TAMBIEN UNA EXCEPCION.           *
+      ************************************************************
+       3190-DRENAR-ACTUALES-RESTANTES.
+           PERFORM 3170-ESCRIBIR-EXCEPCION
+              THRU 3170-ESCRIBIR-EXCEPCION-EXIT.
+
+           READ INACTUAL INTO WS-ACTUAL-REG
+               AT END SET FIN-INACTUAL TO TRUE.
+
+       3190-DRENAR-ACTUALES-RESTANTES-EXIT.
+           EXIT.
+      ************************************************************
       *                 3210-PROP-SIN-ACTUAL                     *
       ************************************************************
        3210-PROP-SIN-ACTUAL.
@@ -315,26 +983,251 @@
            INITIALIZE  WS-INFORME-REG
 
            MOVE WS-PROP-NLOTE TO WS-INF-NLOTE.
-           MOVE WS-PROP-NOMBREPROP TO WS-INF-NOMBREPROP.
+           PERFORM 3230-FORMATEAR-PROP-COPROP
+              THRU 3230-FORMATEAR-PROP-COPROP-EXIT.
+           MOVE WS-PROP-NOMBRES-FMT TO WS-INF-NOMBREPROP.
            MOVE WS-PROP-TAS TO WS-INF-VALCAT.
+           MOVE WS-PROP-TAS TO WS-CSV-VALCAT-NUM.
+
+           ADD 1 TO WS-CNT-LOTES.
+           ADD WS-PROP-TAS TO WS-SUM-TAS-ANTES.
 
        3210-PROP-SIN-ACTUAL-EXIT.
            EXIT.
       ************************************************************
+      *                 3220-ESCRIBIR-CSV                        *
+      * -------------------------------------------------------- *
+      * VUELCA LA MISMA LINEA QUE SE ACABA DE ESCRIBIR EN         *
+      * 340INFORME_V2.DAT A 340INFORME_V2.CSV, EN FORMATO         *
+      * DELIMITADO POR COMAS Y SIN EDICION DE PICTURE, PARA QUE   *
+      * SE PUEDA IMPORTAR DIRECTAMENTE EN UNA HOJA DE CALCULO.    *
+      ************************************************************
+       3220-ESCRIBIR-CSV.
+           MOVE WS-INF-NLOTE TO WS-CSV-NLOTE.
+           MOVE WS-INF-NOMBREPROP TO WS-CSV-NOMBREPROP.
+           MOVE WS-CSV-VALCAT-NUM TO WS-CSV-VALCAT.
+           MOVE WS-INF-NUEVPROP TO WS-CSV-NUEVPROP.
+
+           IF VALOR-CAMBIADO
+               MOVE WS-CSV-NUEVTAS-NUM TO WS-CSV-NUEVTAS
+           ELSE
+               INITIALIZE WS-CSV-NUEVTAS
+           END-IF
+
+           IF LOTE-CANCELADO
+               MOVE '***' TO WS-CSV-CANCEL
+           ELSE
+               MOVE SPACES TO WS-CSV-CANCEL
+           END-IF
+
+           MOVE SPACES TO WS-CSV-LINEA
+           STRING
+               WS-CSV-NLOTE        DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WS-CSV-NOMBREPROP   DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WS-CSV-VALCAT       DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WS-CSV-NUEVPROP     DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WS-CSV-NUEVTAS      DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WS-CSV-CANCEL       DELIMITED BY SIZE
+               INTO WS-CSV-LINEA
+           END-STRING
+
+           WRITE OUT-CSV-REC FROM WS-CSV-LINEA.
+
+       3220-ESCRIBIR-CSV-EXIT.
+           EXIT.
+      ************************************************************
+      *            3230-FORMATEAR-PROP-COPROP                    *
+      * -------------------------------------------------------- *
+      * CONSTRUYE EN WS-PROP-NOMBRES-FMT LA LISTA DE              *
+      * COPROPIETARIOS DEL LOTE MAESTRO (WS-PROP-COPROP),        *
+      * SEPARADOS POR '/', OMITIENDO LAS POSICIONES LIBRES.       *
+      ************************************************************
+       3230-FORMATEAR-PROP-COPROP.
+           MOVE SPACES TO WS-PROP-NOMBRES-FMT.
+           MOVE 1 TO WS-FMT-PTR.
+           MOVE 0 TO WS-FMT-CNT.
+
+           PERFORM 3231-ACUMULAR-NOMBRE-PROP
+              THRU 3231-ACUMULAR-NOMBRE-PROP-EXIT
+              VARYING WS-PROP-IDX FROM 1 BY 1
+                 UNTIL WS-PROP-IDX > 3.
+
+       3230-FORMATEAR-PROP-COPROP-EXIT.
+           EXIT.
+      ************************************************************
+      *            3231-ACUMULAR-NOMBRE-PROP                     *
+      ************************************************************
+       3231-ACUMULAR-NOMBRE-PROP.
+           IF WS-PROP-NOMBREPROP (WS-PROP-IDX) NOT = SPACES
+               IF WS-FMT-CNT > 0
+                   STRING '/' DELIMITED BY SIZE
+                       INTO WS-PROP-NOMBRES-FMT
+                       WITH POINTER WS-FMT-PTR
+               END-IF
+               PERFORM 3232-CALCULAR-LONGITUD-PROP
+                  THRU 3232-CALCULAR-LONGITUD-PROP-EXIT
+               STRING WS-PROP-NOMBREPROP (WS-PROP-IDX) (1:WS-FMT-LEN)
+                       DELIMITED BY SIZE
+                   INTO WS-PROP-NOMBRES-FMT
+                   WITH POINTER WS-FMT-PTR
+               ADD 1 TO WS-FMT-CNT
+           END-IF.
+
+       3231-ACUMULAR-NOMBRE-PROP-EXIT.
+           EXIT.
+      ************************************************************
+      *            3232-CALCULAR-LONGITUD-PROP                    *
+      * -------------------------------------------------------- *
+      * RECORTA LOS ESPACIOS FINALES DE WS-PROP-NOMBREPROP PARA   *
+      * NO ARRASTRARLOS A WS-PROP-NOMBRES-FMT (EL NOMBRE PUEDE     *
+      * LLEVAR ESPACIOS INTERNOS, P.EJ. 'GARCIA JUAN').            *
+      ************************************************************
+       3232-CALCULAR-LONGITUD-PROP.
+           MOVE 16 TO WS-FMT-LEN.
+           PERFORM 3233-RECORTAR-ESPACIOS-PROP
+              THRU 3233-RECORTAR-ESPACIOS-PROP-EXIT
+              UNTIL WS-FMT-LEN = 0
+                 OR WS-PROP-NOMBREPROP (WS-PROP-IDX) (WS-FMT-LEN:1)
+                    NOT = SPACE.
+
+       3232-CALCULAR-LONGITUD-PROP-EXIT.
+           EXIT.
+      ************************************************************
+      *            3233-RECORTAR-ESPACIOS-PROP                    *
+      ************************************************************
+       3233-RECORTAR-ESPACIOS-PROP.
+           SUBTRACT 1 FROM WS-FMT-LEN.
+
+       3233-RECORTAR-ESPACIOS-PROP-EXIT.
+           EXIT.
+      ************************************************************
+      *            3235-FORMATEAR-ACT-COPROP                     *
+      * -------------------------------------------------------- *
+      * CONSTRUYE EN WS-ACT-NOMBRES-FMT LA LISTA DE               *
+      * COPROPIETARIOS DE LA TRANSACCION (WS-ACT-COPROP),        *
+      * SEPARADOS POR '/', OMITIENDO LAS POSICIONES LIBRES.       *
+      ************************************************************
+       3235-FORMATEAR-ACT-COPROP.
+           MOVE SPACES TO WS-ACT-NOMBRES-FMT.
+           MOVE 1 TO WS-FMT-PTR.
+           MOVE 0 TO WS-FMT-CNT.
+
+           PERFORM 3236-ACUMULAR-NOMBRE-ACT
+              THRU 3236-ACUMULAR-NOMBRE-ACT-EXIT
+              VARYING WS-ACT-IDX FROM 1 BY 1
+                 UNTIL WS-ACT-IDX > 3.
+
+       3235-FORMATEAR-ACT-COPROP-EXIT.
+           EXIT.
+      ************************************************************
+      *            3236-ACUMULAR-NOMBRE-ACT                      *
+      ************************************************************
+       3236-ACUMULAR-NOMBRE-ACT.
+           IF WS-ACT-NOMBREPROP (WS-ACT-IDX) NOT = SPACES
+               IF WS-FMT-CNT > 0
+                   STRING '/' DELIMITED BY SIZE
+                       INTO WS-ACT-NOMBRES-FMT
+                       WITH POINTER WS-FMT-PTR
+               END-IF
+               PERFORM 3239-CALCULAR-LONGITUD-ACT
+                  THRU 3239-CALCULAR-LONGITUD-ACT-EXIT
+               STRING WS-ACT-NOMBREPROP (WS-ACT-IDX) (1:WS-FMT-LEN)
+                       DELIMITED BY SIZE
+                   INTO WS-ACT-NOMBRES-FMT
+                   WITH POINTER WS-FMT-PTR
+               ADD 1 TO WS-FMT-CNT
+           END-IF.
+
+       3236-ACUMULAR-NOMBRE-ACT-EXIT.
+           EXIT.
+      ************************************************************
+      *            3239-CALCULAR-LONGITUD-ACT                     *
+      * -------------------------------------------------------- *
+      * RECORTA LOS ESPACIOS FINALES DE WS-ACT-NOMBREPROP PARA     *
+      * NO ARRASTRARLOS A WS-ACT-NOMBRES-FMT (EL NOMBRE PUEDE      *
+      * LLEVAR ESPACIOS INTERNOS, P.EJ. 'GARCIA JUAN').            *
+      ************************************************************
+       3239-CALCULAR-LONGITUD-ACT.
+           MOVE 16 TO WS-FMT-LEN.
+           PERFORM 3240-RECORTAR-ESPACIOS-ACT
+              THRU 3240-RECORTAR-ESPACIOS-ACT-EXIT
+              UNTIL WS-FMT-LEN = 0
+                 OR WS-ACT-NOMBREPROP (WS-ACT-IDX) (WS-FMT-LEN:1)
+                    NOT = SPACE.
+
+       3239-CALCULAR-LONGITUD-ACT-EXIT.
+           EXIT.
+      ************************************************************
+      *            3240-RECORTAR-ESPACIOS-ACT                     *
+      ************************************************************
+       3240-RECORTAR-ESPACIOS-ACT.
+           SUBTRACT 1 FROM WS-FMT-LEN.
+
+       3240-RECORTAR-ESPACIOS-ACT-EXIT.
+           EXIT.
+      ************************************************************
+      *            3237-COPIAR-COPROP-ACT-A-PROP                 *
+      * -------------------------------------------------------- *
+      * UN CAMBIO DE PROPIEDAD SUSTITUYE COMPLETA LA LISTA DE     *
+      * COPROPIETARIOS DEL LOTE MAESTRO POR LA QUE TRAE LA        *
+      * TRANSACCION (NOMBRE Y PORCENTAJE DE CADA POSICION).       *
+      ************************************************************
+       3237-COPIAR-COPROP-ACT-A-PROP.
+           PERFORM 3238-COPIAR-COPROP-UNO
+              THRU 3238-COPIAR-COPROP-UNO-EXIT
+              VARYING WS-PROP-IDX FROM 1 BY 1
+                 UNTIL WS-PROP-IDX > 3.
+
+       3237-COPIAR-COPROP-ACT-A-PROP-EXIT.
+           EXIT.
+      ************************************************************
+      *            3238-COPIAR-COPROP-UNO                        *
+      ************************************************************
+       3238-COPIAR-COPROP-UNO.
+           MOVE WS-ACT-NOMBREPROP (WS-PROP-IDX)
+               TO WS-PROP-NOMBREPROP (WS-PROP-IDX).
+           MOVE WS-ACT-PORCENT (WS-PROP-IDX)
+               TO WS-PROP-PORCENT (WS-PROP-IDX).
+
+       3238-COPIAR-COPROP-UNO-EXIT.
+           EXIT.
+      ************************************************************
       *                 3300-TRATAR-PROP-CON-ACTUAL              *
       ************************************************************
        3300-PROP-CON-ACTUAL.
 
            PERFORM 3210-PROP-SIN-ACTUAL
-           THRU 3210-PROP-SIN-ACTUAL-EXIT
+           THRU 3210-PROP-SIN-ACTUAL-EXIT.
+
+           PERFORM 3310-APLICAR-ACTUAL
+              THRU 3310-APLICAR-ACTUAL-EXIT
+             UNTIL FIN-INACTUAL
+                OR WS-ACT-NLOTE NOT = WS-PROP-NLOTE.
+
+       3300-PROP-CON-ACTUAL-EXIT.
+           EXIT.
+      ************************************************************
+      *                 3310-APLICAR-ACTUAL                      *
+      * -------------------------------------------------------- *
+      * APLICA UNA TRANSACCION DE 340-ACTU.DAT AL LOTE ACTUAL Y  *
+      * PASA A LA SIGUIENTE, DE FORMA QUE SI UN MISMO LOTE TRAE  *
+      * VARIAS TRANSACCIONES EN ESTA TANDA (P.EJ. UN CAMBIO DE   *
+      * PROPIETARIO Y LUEGO UNA REVISION DE TASACION) SE APLICAN *
+      * TODAS ANTES DE PASAR AL SIGUIENTE LOTE.                  *
+      ************************************************************
+       3310-APLICAR-ACTUAL.
            PERFORM 3400-EVALUAR-CODIGO
-           THRU 3400-EVALUAR-CODIGO-EXIT.
+              THRU 3400-EVALUAR-CODIGO-EXIT.
 
            READ INACTUAL INTO WS-ACTUAL-REG
                AT END SET FIN-INACTUAL TO TRUE.
 
-
-       3300-PROP-CON-ACTUAL-EXIT.
+       3310-APLICAR-ACTUAL-EXIT.
            EXIT.
       ************************************************************
       *                 3400-EVALUAR-CODIGO                      *
@@ -343,23 +1236,175 @@
            MOVE WS-ACT-CODIGO TO SW-CODIGO
            EVALUATE TRUE
                WHEN CAMB-PROPIET
-                   MOVE WS-ACT-NOMBREPROP TO WS-INF-NUEVPROP
+                   PERFORM 3230-FORMATEAR-PROP-COPROP
+                      THRU 3230-FORMATEAR-PROP-COPROP-EXIT
+                   MOVE WS-PROP-NOMBRES-FMT TO WS-HIST-ANTES
+                   PERFORM 3235-FORMATEAR-ACT-COPROP
+                      THRU 3235-FORMATEAR-ACT-COPROP-EXIT
+                   MOVE WS-ACT-NOMBRES-FMT TO WS-INF-NUEVPROP
+                   PERFORM 3237-COPIAR-COPROP-ACT-A-PROP
+                      THRU 3237-COPIAR-COPROP-ACT-A-PROP-EXIT
+                   MOVE WS-ACT-NOMBRES-FMT TO WS-HIST-DESPUES
+                   MOVE 'PROPIETARIO' TO WS-HIST-TIPO
+                   ADD 1 TO WS-CNT-CAMB-PROPIET
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
                WHEN CAMB-VALCAS
+                   PERFORM 3420-CAPTURAR-TAS-ANTES
+                      THRU 3420-CAPTURAR-TAS-ANTES-EXIT
                    MOVE WS-ACT-NUEVTAS TO WS-INF-NUEVTAS
+                   MOVE WS-ACT-NUEVTAS TO WS-PROP-TAS
+                   PERFORM 3430-CAPTURAR-TAS-DESPUES
+                      THRU 3430-CAPTURAR-TAS-DESPUES-EXIT
+                   MOVE 'VALORACION' TO WS-HIST-TIPO
+                   ADD 1 TO WS-CNT-CAMB-VALCAS
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
                WHEN CAMB-BOTH
+                   PERFORM 3230-FORMATEAR-PROP-COPROP
+                      THRU 3230-FORMATEAR-PROP-COPROP-EXIT
+                   MOVE WS-PROP-NOMBRES-FMT TO WS-HIST-ANTES
+                   PERFORM 3235-FORMATEAR-ACT-COPROP
+                      THRU 3235-FORMATEAR-ACT-COPROP-EXIT
+                   MOVE WS-ACT-NOMBRES-FMT TO WS-INF-NUEVPROP
+                   PERFORM 3237-COPIAR-COPROP-ACT-A-PROP
+                      THRU 3237-COPIAR-COPROP-ACT-A-PROP-EXIT
+                   MOVE WS-ACT-NOMBRES-FMT TO WS-HIST-DESPUES
+                   MOVE 'PROPIETARIO' TO WS-HIST-TIPO
+                   ADD 1 TO WS-CNT-CAMB-BOTH
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
+
+                   PERFORM 3420-CAPTURAR-TAS-ANTES
+                      THRU 3420-CAPTURAR-TAS-ANTES-EXIT
                    MOVE WS-ACT-NUEVTAS TO WS-INF-NUEVTAS
-                   MOVE WS-ACT-NOMBREPROP TO WS-INF-NUEVPROP
+                   MOVE WS-ACT-NUEVTAS TO WS-PROP-TAS
+                   PERFORM 3430-CAPTURAR-TAS-DESPUES
+                      THRU 3430-CAPTURAR-TAS-DESPUES-EXIT
+                   MOVE 'VALORACION' TO WS-HIST-TIPO
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
                WHEN AUM-VALCAS
       *             DISPLAY 'lA VARIABLE ES: ' WS-ACT-NUEVTAS
+                   PERFORM 3420-CAPTURAR-TAS-ANTES
+                      THRU 3420-CAPTURAR-TAS-ANTES-EXIT
                    ADD WS-ACT-NUEVTAS TO WS-PROP-TAS GIVING
                    WS-INF-NUEVTAS
+                   ADD WS-ACT-NUEVTAS TO WS-PROP-TAS
+                   PERFORM 3430-CAPTURAR-TAS-DESPUES
+                      THRU 3430-CAPTURAR-TAS-DESPUES-EXIT
+                   MOVE 'VALORACION' TO WS-HIST-TIPO
+                   ADD 1 TO WS-CNT-AUM-VALCAS
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
                WHEN VENTA-PISO
                    MOVE '***' TO WS-INF-CANCEL
+                   SET LOTE-CANCELADO TO TRUE
+                   ADD 1 TO WS-CNT-VENTA-PISO
+                   PERFORM 3410-ARCHIVAR-BAJA
+                      THRU 3410-ARCHIVAR-BAJA-EXIT
+                   PERFORM 3230-FORMATEAR-PROP-COPROP
+                      THRU 3230-FORMATEAR-PROP-COPROP-EXIT
+                   MOVE WS-PROP-NOMBRES-FMT TO WS-HIST-ANTES
+                   MOVE '*** BAJA ***' TO WS-HIST-DESPUES
+                   MOVE 'BAJA' TO WS-HIST-TIPO
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
+               WHEN REVAL-PORCENT
+                   PERFORM 3420-CAPTURAR-TAS-ANTES
+                      THRU 3420-CAPTURAR-TAS-ANTES-EXIT
+                   COMPUTE WS-PROP-TAS ROUNDED =
+                       WS-PROP-TAS +
+                       (WS-PROP-TAS * WS-ACT-NUEVTAS / 100)
+                   MOVE WS-PROP-TAS TO WS-INF-NUEVTAS
+                   PERFORM 3430-CAPTURAR-TAS-DESPUES
+                      THRU 3430-CAPTURAR-TAS-DESPUES-EXIT
+                   MOVE 'VALORACION' TO WS-HIST-TIPO
+                   ADD 1 TO WS-CNT-REVAL-PORCENT
+                   PERFORM 3460-ESCRIBIR-HISTORICO
+                      THRU 3460-ESCRIBIR-HISTORICO-EXIT
+               WHEN OTHER
+      *            1520-VALIDAR-ACTUAL YA DEJO CONSTANCIA DE ESTE
+      *            CODIGO FUERA DE RANGO EN 340RECHAZ.DAT; AQUI SOLO
+      *            NOS ASEGURAMOS DE QUE NO SE APLIQUE COMO SI FUERA
+      *            UNA TRANSACCION VALIDA.
+                   ADD 1 TO WS-CNT-CODIGO-INVALIDO
            END-EVALUATE.
 
        3400-EVALUAR-CODIGO-EXIT.
            EXIT.
       ************************************************************
+      *            3420-CAPTURAR-TAS-ANTES                       *
+      ************************************************************
+       3420-CAPTURAR-TAS-ANTES.
+           MOVE WS-PROP-TAS TO WS-HIST-VALOR-NUM.
+           MOVE WS-HIST-VALOR-NUM TO WS-HIST-ANTES.
+
+       3420-CAPTURAR-TAS-ANTES-EXIT.
+           EXIT.
+      ************************************************************
+      *            3430-CAPTURAR-TAS-DESPUES                     *
+      ************************************************************
+       3430-CAPTURAR-TAS-DESPUES.
+           MOVE WS-PROP-TAS TO WS-HIST-VALOR-NUM.
+           MOVE WS-HIST-VALOR-NUM TO WS-HIST-DESPUES.
+           MOVE WS-PROP-TAS TO WS-CSV-NUEVTAS-NUM.
+           SET VALOR-CAMBIADO TO TRUE.
+
+       3430-CAPTURAR-TAS-DESPUES-EXIT.
+           EXIT.
+      ************************************************************
+      *                 3410-ARCHIVAR-BAJA                       *
+      * -------------------------------------------------------- *
+      * UN LOTE DADO DE BAJA POR VENTA-PISO SE ARCHIVA EN         *
+      * 340BAJAS.DAT (LOTE, ULTIMO PROPIETARIO, ULTIMA TASACION) *
+      * EN VEZ DE DEPENDER DE LOS ASTERISCOS DEL INFORME PARA    *
+      * SABER QUE SALIO DEL CATASTRO.                            *
+      ************************************************************
+       3410-ARCHIVAR-BAJA.
+           MOVE WS-PROP-NLOTE TO WS-BAJA-NLOTE.
+           PERFORM 3230-FORMATEAR-PROP-COPROP
+              THRU 3230-FORMATEAR-PROP-COPROP-EXIT.
+           MOVE WS-PROP-NOMBRES-FMT TO WS-BAJA-NOMBREPROP.
+           MOVE WS-PROP-TAS TO WS-BAJA-TAS.
+
+           WRITE OUT-BAJA-REC FROM WS-BAJA-REG
+               AFTER ADVANCING 1 LINE.
+
+       3410-ARCHIVAR-BAJA-EXIT.
+           EXIT.
+      ************************************************************
+      *            3460-ESCRIBIR-HISTORICO                       *
+      * -------------------------------------------------------- *
+      * ANADE UNA LINEA A 340HISTO.DAT CON EL LOTE, LA FECHA DE   *
+      * EJECUCION Y EL VALOR ANTERIOR/NUEVO QUE EL PARRAFO        *
+      * LLAMANTE HAYA DEJADO EN WS-HIST-TIPO/ANTES/DESPUES.       *
+      ************************************************************
+       3460-ESCRIBIR-HISTORICO.
+           MOVE WS-PROP-NLOTE TO WS-HIST-NLOTE.
+           MOVE WS-FECHA-EJECUCION TO WS-HIST-FECHA.
+
+           WRITE OUT-HISTORICO-REC FROM WS-HISTORICO-REG
+               AFTER ADVANCING 1 LINE.
+
+       3460-ESCRIBIR-HISTORICO-EXIT.
+           EXIT.
+      ************************************************************
+      *                 3500-ACTUALIZAR-MAESTRO                  *
+      * -------------------------------------------------------- *
+      * TRASLADA A '340-PROP-NEW.DAT' EL PROPIETARIO Y LA TASA-  *
+      * CION YA ACTUALIZADOS PARA ESTE LOTE, DE FORMA QUE EL     *
+      * CICLO SIGUIENTE ARRANQUE CON EL MAESTRO AL DIA. LOS      *
+      * LOTES DADOS DE BAJA POR VENTA-PISO NO SE TRASLADAN.      *
+      ************************************************************
+       3500-ACTUALIZAR-MAESTRO.
+           IF NOT LOTE-CANCELADO
+               WRITE OUT-PROPIET-REC FROM WS-PROPIET-REG
+           END-IF.
+
+       3500-ACTUALIZAR-MAESTRO-EXIT.
+           EXIT.
+      ************************************************************
       ************************************************************
       *                    8000 WRAP-UP PARAGRAPH                *
       * -------------------------------------------------------- *
@@ -368,6 +1413,91 @@
       ************************************************************
        8000-WRAP-UP.
 
+           PERFORM 8100-IMPRIMIR-TOTALES
+              THRU 8100-IMPRIMIR-TOTALES-EXIT.
+
+           CLOSE INPROPIET
+                 INACTUAL
+                 INFORME
+                 OUTPROPIET
+                 EXCEPCIONES
+                 BAJAS
+                 HISTORICO
+                 INFORME-CSV.
 
        8000-WRAP-UP-EXIT.
            EXIT.
+      ************************************************************
+      *               8100-IMPRIMIR-TOTALES                      *
+      * -------------------------------------------------------- *
+      * ANADE A 340INFORME_V2.DAT, DETRAS DE LA ULTIMA LINEA DE  *
+      * WS-INFORME-REG, LOS TOTALES DE CONTROL DE LA TANDA PARA  *
+      * CUADRAR CONTRA EL NUMERO DE TRANSACCIONES QUE MANDA EL    *
+      * CATASTRO CON CADA 340-ACTU.DAT.                          *
+      ************************************************************
+       8100-IMPRIMIR-TOTALES.
+           WRITE OUT-INFORME-REC FROM CABECERA3
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'LOTES PROCESADOS' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-LOTES TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CAMBIOS DE PROPIETARIO' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-CAMB-PROPIET TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CAMBIOS DE VALOR CATASTRAL' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-CAMB-VALCAS TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CAMBIOS DE PROPIETARIO Y VALOR' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-CAMB-BOTH TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'AUMENTOS DE TASACION' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-AUM-VALCAS TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'VENTAS DE PISO (BAJAS)' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-VENTA-PISO TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'REVALORIZACIONES PORCENTUALES' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-REVAL-PORCENT TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'TRANSACCIONES CON CODIGO INVALIDO' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-CODIGO-INVALIDO TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'RECHAZADAS EN VALIDACION' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-RECHAZOS TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'LOTES SIN COINCIDENCIA' TO WS-TRL-ETIQUETA.
+           MOVE WS-CNT-EXCEPCIONES TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'SUMA TASACION ANTES' TO WS-TRL-ETIQUETA.
+           MOVE WS-SUM-TAS-ANTES TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'SUMA TASACION DESPUES' TO WS-TRL-ETIQUETA.
+           MOVE WS-SUM-TAS-DESPUES TO WS-TRL-VALOR.
+           WRITE OUT-INFORME-REC FROM WS-TRAILER-REG
+               AFTER ADVANCING 1 LINE.
+
+       8100-IMPRIMIR-TOTALES-EXIT.
+           EXIT.
